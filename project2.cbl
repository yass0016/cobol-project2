@@ -20,6 +20,24 @@
                    ORGANIZATION IS LINE SEQUENTIAL.
                    SELECT SUMMARY-FILE ASSIGN TO "PAYROLLSUM.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT EXCEPTION-FILE ASSIGN TO "PAYROLLEXC.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMASTER.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-MASTER-STATUS.
+                   SELECT QUARTERLY-FILE ASSIGN TO "QUARTERLY941.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT ACH-FILE ASSIGN TO "ACHFILE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT GL-FILE ASSIGN TO "PAYROLLGL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT CHECKPOINT-FILE ASSIGN TO "PAYROLLCKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+                   SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+                   SELECT SORTED-PAYROLL-FILE
+                       ASSIGN TO "PAYROLLSRT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
@@ -28,9 +46,56 @@
                    05 EMPLOYEE-NUMBER      PIC 9(9).
                    05 EMPLOYEE-LASTNAME    PIC X(13).
                    05 EMPLOYEE-INITIAL     PIC X(2).
-                   05 HOURLY-PAYRATE       PIC 9(2)V99.
-                   05 HOURS-WORKED         PIC 9(2)V99.
+                   05 PAY-ENTRIES OCCURS 5 TIMES
+                           INDEXED BY PE-IDX.
+                       10 PAY-TYPE-CODE    PIC X(3).
+                       10 PAY-HOURS        PIC 9(3)V99.
+                       10 PAY-RATE         PIC 9(3)V99.
                    05 IS_UNIONMEMBER       PIC X(1).
+                   05 FILING-STATUS        PIC X(1).
+                   05 W4-ALLOWANCES        PIC 9(2).
+                   05 UNION-LOCAL-CODE     PIC X(4).
+                   05 PP-YEAR              PIC 9(4).
+                   05 PP-QUARTER           PIC 9(1).
+                   05 BANK-ROUTING-NUMBER  PIC 9(9).
+                   05 BANK-ACCOUNT-NUMBER  PIC X(17).
+                   05 BANK-ACCOUNT-TYPE    PIC X(1).
+                   05 DEPT-CODE            PIC X(4).
+      *            Up to 10 voluntary/court-ordered deductions per
+      *            employee (401k, garnishments, HSA, etc.) - documented
+      *            scope limit, see IMPLEMENTATION_STATUS.md req 008.
+      *            VD-TYPE 'F' uses VD-FLAT-AMOUNT (a flat dollar
+      *            amount); any other VD-TYPE uses VD-PERCENT, a
+      *            fraction of gross (e.g. .015 = 1.5%) stored the same
+      *            way as URT-PERCENT below, so both percent-of-gross
+      *            deductions in this program share one representation.
+                   05 VOL-DEDUCTIONS OCCURS 10 TIMES
+                           INDEXED BY VD-IDX.
+                       10 VD-CODE          PIC X(4).
+                       10 VD-TYPE          PIC X(1).
+                       10 VD-FLAT-AMOUNT   PIC 9(3)V99.
+                       10 VD-PERCENT       PIC V999.
+
+               FD SORTED-PAYROLL-FILE.
+               01 SORTED-PAYROLL-RECORD  PIC X(263).
+
+               SD SORT-WORK-FILE.
+               01 SORT-WORK-RECORD.
+                   05 SRT-EMPLOYEE-NUMBER   PIC 9(9).
+                   05 FILLER                PIC X(13).
+                   05 FILLER                PIC X(2).
+                   05 FILLER                PIC X(65).
+                   05 FILLER                PIC X(1).
+                   05 FILLER                PIC X(1).
+                   05 FILLER                PIC X(2).
+                   05 FILLER                PIC X(4).
+                   05 FILLER                PIC X(4).
+                   05 FILLER                PIC X(1).
+                   05 FILLER                PIC X(9).
+                   05 FILLER                PIC X(17).
+                   05 FILLER                PIC X(1).
+                   05 SRT-DEPT-CODE         PIC X(4).
+                   05 FILLER                PIC X(130).
 
                FD REGISTER-FILE.
                01 PAYROLL-REGISTER     PIC X(512).
@@ -38,6 +103,43 @@
                FD SUMMARY-FILE.
                01 PAYROLL-SUMMARY      PIC X(256).
 
+               FD EXCEPTION-FILE.
+               01 PAYROLL-EXCEPTION    PIC X(200).
+
+               FD EMPLOYEE-MASTER.
+               01 EMPLOYEE-MASTER-RECORD.
+                   05 EMP-MASTER-NUMBER        PIC 9(9).
+                   05 EMP-MASTER-NAME          PIC X(13).
+                   05 EMP-MASTER-YEAR          PIC 9(4).
+                   05 EMP-MASTER-YTD-GROSS     PIC 9(7)V99.
+                   05 EMP-MASTER-YTD-TAX       PIC 9(7)V99.
+                   05 EMP-MASTER-YTD-HEALTH    PIC 9(7)V99.
+                   05 EMP-MASTER-YTD-UNION     PIC 9(7)V99.
+                   05 EMP-MASTER-YTD-NET       PIC 9(7)V99.
+                   05 EMP-MASTER-QTR-GROSS  PIC 9(6)V99 OCCURS 4 TIMES.
+                   05 EMP-MASTER-QTR-TAX    PIC 9(6)V99 OCCURS 4 TIMES.
+                   05 EMP-MASTER-QTR-HEALTH PIC 9(6)V99 OCCURS 4 TIMES.
+
+               FD QUARTERLY-FILE.
+               01 QUARTERLY-941-LINE    PIC X(132).
+
+               FD ACH-FILE.
+               01 ACH-LINE              PIC X(94).
+
+               FD GL-FILE.
+               01 GL-LINE               PIC X(100).
+
+               FD CHECKPOINT-FILE.
+               01 CHECKPOINT-RECORD.
+      *            Keyed off DEPT-CODE + EMPLOYEE-NUMBER (the last
+      *            record actually written this run), not a position
+      *            count - EMPFILE2.TXT grows over time, so an ordinal
+      *            position in a freshly re-sorted stream would no
+      *            longer line up with the same physical records after
+      *            even one new employee is added between runs.
+                   05 CKPT-DEPT-CODE       PIC X(4).
+                   05 CKPT-EMPLOYEE-NUMBER PIC 9(9).
+
            WORKING-STORAGE SECTION.
                01 REGISTER-OUT.
                    05 REGISTER-HEADING-TITLE.
@@ -59,32 +161,85 @@
                        10 FILLER       PIC X(3) VALUE 'NET'.
 
                    05 REGISTER-DET-LINE.
-                       10 EMPLOYEEINITIAL         PIC X(2).
-                       10 FILLER                   PIC X(4).
-                       10 EMPLOYEELASTNAME        PIC X(13).
-                       10 FILLER                   PIC X(2).
-                       10 GROSSPAY                 PIC Z,ZZ9.99.
-                       10 FILLER                   PIC X(4).
-                       10 TAX-DED                  PIC Z,ZZ9.99.
-                       10 FILLER                   PIC X(4).
-                       10 HEALTHINSURANCE-DED      PIC Z,ZZ9.99.
-                       10 FILLER                   PIC X(4).
-                       10 UNION-DUES               PIC Z,ZZ9.99.
-                       10 FILLER                   PIC X(4).
-                       10 NET-PAY                  PIC ZZ,ZZ9.99.
+                       10 EMPLOYEEINITIAL        PIC X(2).
+                       10 FILLER                 PIC X(4) VALUE SPACES.
+                       10 EMPLOYEELASTNAME       PIC X(13).
+                       10 FILLER                 PIC X(2) VALUE SPACES.
+                       10 GROSSPAY                PIC ZZ,ZZ9.99.
+                       10 FILLER                 PIC X(4) VALUE SPACES.
+                       10 TAX-DED                 PIC ZZ,ZZ9.99.
+                       10 FILLER                 PIC X(4) VALUE SPACES.
+                       10 HEALTHINSURANCE-DED     PIC ZZ,ZZ9.99.
+                       10 FILLER                 PIC X(4) VALUE SPACES.
+                       10 UNION-DUES              PIC ZZ,ZZ9.99.
+                       10 FILLER                 PIC X(4) VALUE SPACES.
+                       10 NET-PAY                 PIC ZZ,ZZ9.99.
+
+                   05 PAYTYPE-DET-LINE.
+                       10 FILLER               PIC X(6) VALUE SPACES.
+                       10 FILLER               PIC X(4) VALUE 'REG:'.
+                       10 PT-REG-AMT           PIC Z,ZZ9.99.
+                       10 FILLER               PIC X(2) VALUE SPACES.
+                       10 FILLER               PIC X(3) VALUE 'OT:'.
+                       10 PT-OT-AMT            PIC Z,ZZ9.99.
+                       10 FILLER               PIC X(2) VALUE SPACES.
+                       10 FILLER               PIC X(4) VALUE 'VAC:'.
+                       10 PT-VAC-AMT           PIC Z,ZZ9.99.
+                       10 FILLER               PIC X(2) VALUE SPACES.
+                       10 FILLER               PIC X(5) VALUE 'SICK:'.
+                       10 PT-SICK-AMT          PIC Z,ZZ9.99.
+                       10 FILLER               PIC X(2) VALUE SPACES.
+                       10 FILLER               PIC X(4) VALUE 'BON:'.
+                       10 PT-BON-AMT           PIC Z,ZZ9.99.
+                       10 FILLER               PIC X(2) VALUE SPACES.
+                       10 FILLER               PIC X(4) VALUE 'OTH:'.
+                       10 PT-OTH-AMT           PIC Z,ZZ9.99.
+
+      *            One line per active voluntary deduction (up to 10 -
+      *            see VOL-DEDUCTIONS), rather than a fixed set of
+      *            columns, so the layout is not capped at 3 printed
+      *            deductions even though the input record is.
+                   05 VOLDED-DET-LINE.
+                       10 FILLER               PIC X(6) VALUE SPACES.
+                       10 FILLER               PIC X(7) VALUE 'DEDUCT:'.
+                       10 VD-OUT-CODE          PIC X(4).
+                       10 FILLER               PIC X(1) VALUE SPACE.
+                       10 VD-OUT-AMT           PIC Z,ZZ9.99.
+
+                   05 DEPT-HEADING-LINE.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 FILLER               PIC X(11)
+                               VALUE 'DEPARTMENT:'.
+                       10 FILLER               PIC X(1) VALUE SPACE.
+                       10 DEPT-HDR-CODE        PIC X(4).
+
+                   05 DEPT-TOTAL-LINE.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 FILLER               PIC X(10)
+                               VALUE 'DEPT TOTAL'.
+                       10 FILLER               PIC X(2) VALUE SPACES.
+                       10 DEPT-TOT-GROSS       PIC ZZ,ZZ9.99.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 DEPT-TOT-TAX         PIC ZZ,ZZ9.99.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 DEPT-TOT-HEALTH      PIC ZZ,ZZ9.99.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 DEPT-TOT-UNION       PIC ZZ,ZZ9.99.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 DEPT-TOT-NET         PIC ZZ,ZZ9.99.
 
                01 SUMMARY-OUT.
                    05 SUMMARY-TOTAL-GROSS.
                        10 FILLER       PIC X(4) VALUE SPACES.
                        10 FILLER       PIC X(11) VALUE 'TOTAL GROSS'.
                        10 FILLER       PIC X(15) VALUE SPACES.
-                       10 TGROSS-OUT   PIC $$,$$9.99.
+                       10 TGROSS-OUT   PIC $$,$$$,$$9.99.
 
                    05 SUMMARY-TOTAL-NET.
                        10 FILLER       PIC X(4) VALUE SPACES.
                        10 FILLER       PIC X(9) VALUE 'TOTAL NET'.
                        10 FILLER       PIC X(17) VALUE SPACES.
-                       10 TNET-OUT     PIC $$,$$9.99.
+                       10 TNET-OUT     PIC $$,$$$,$$9.99.
 
                    05 SUMMARY-TOTAL-PAY-RECORDS.
                        10 FILLER       PIC X(4) VALUE SPACES.
@@ -100,16 +255,258 @@
                        10 FILLER       PIC X(2) VALUE SPACES.
                        10 TRREC-OUT    PIC Z(3)9.
 
-               01 EMP-GROSS                PIC 9(3)V99 VALUE ZEROS.
-               01 EMP-TAX                  PIC 9(3)V99 VALUE ZEROS.
-               01 EMP-HEALTH               PIC 9(3)V99 VALUE ZEROS.
-               01 EMP-UNION                PIC 9(3)V99 VALUE ZEROS.
-               01 EMP-NET                  PIC 9(3)V99 VALUE ZEROS.
+               01 QUARTERLY-OUT.
+                   05 QTR-HEADING-TITLE.
+                       10 FILLER       PIC X(4) VALUE SPACES.
+                       10 FILLER       PIC X(14) VALUE 'QUARTERLY 941 '.
+                       10 FILLER       PIC X(14) VALUE 'SUMMARY REPORT'.
+
+                   05 QTR-HEADING-PERIOD.
+                       10 FILLER       PIC X(4) VALUE SPACES.
+                       10 FILLER       PIC X(8) VALUE 'QUARTER '.
+                       10 QTR-PERIOD-QUARTER   PIC 9.
+                       10 FILLER       PIC X(4) VALUE ' OF '.
+                       10 QTR-PERIOD-YEAR      PIC 9(4).
+
+                   05 QTR-HEADING-LINE.
+                       10 FILLER       PIC X(13) VALUE 'EMPLOYEE NAME'.
+                       10 FILLER       PIC X(6) VALUE SPACES.
+                       10 FILLER       PIC X(5) VALUE 'WAGES'.
+                       10 FILLER       PIC X(6) VALUE SPACES.
+                       10 FILLER       PIC X(9) VALUE 'FED TAX W'.
+                       10 FILLER       PIC X(5) VALUE SPACES.
+                       10 FILLER       PIC X(6) VALUE 'HEALTH'.
+
+                   05 QTR-DET-LINE.
+                       10 QTR-DET-NAME         PIC X(13).
+                       10 FILLER               PIC X(6) VALUE SPACES.
+                       10 QTR-DET-WAGES        PIC Z(5)9.99.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 QTR-DET-TAX          PIC Z(5)9.99.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 QTR-DET-HEALTH       PIC Z(5)9.99.
+
+                   05 QTR-TOTAL-LINE.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 FILLER               PIC X(13)
+                               VALUE 'QTR TOTALS:  '.
+                       10 QTR-TOT-WAGES        PIC Z(5)9.99.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 QTR-TOT-TAX          PIC Z(5)9.99.
+                       10 FILLER               PIC X(4) VALUE SPACES.
+                       10 QTR-TOT-HEALTH       PIC Z(5)9.99.
+
+               01 ACH-OUT.
+                   05 ACH-HEADING-LINE.
+                       10 FILLER           PIC X(9) VALUE 'EMPLOYEE#'.
+                       10 FILLER           PIC X(3) VALUE SPACES.
+                       10 FILLER           PIC X(7) VALUE 'ROUTING'.
+                       10 FILLER           PIC X(3) VALUE SPACES.
+                       10 FILLER           PIC X(17) VALUE 'ACCOUNT'.
+                       10 FILLER           PIC X(3) VALUE SPACES.
+                       10 FILLER           PIC X(4) VALUE 'TYPE'.
+                       10 FILLER           PIC X(3) VALUE SPACES.
+                       10 FILLER           PIC X(9) VALUE 'NET PAY'.
+
+                   05 ACH-DET-LINE.
+                       10 ACH-DET-EMPNUM       PIC 9(9).
+                       10 FILLER               PIC X(3) VALUE SPACES.
+                       10 ACH-DET-ROUTING      PIC 9(9).
+                       10 FILLER               PIC X(3) VALUE SPACES.
+                       10 ACH-DET-ACCOUNT      PIC X(17).
+                       10 FILLER               PIC X(3) VALUE SPACES.
+                       10 ACH-DET-ACCT-TYPE    PIC X(4).
+                       10 FILLER               PIC X(3) VALUE SPACES.
+                       10 ACH-DET-NET          PIC Z(5)9.99.
+
+                   05 ACH-TOTAL-LINE.
+                       10 FILLER               PIC X(16)
+                               VALUE 'TOTAL DEPOSITS: '.
+                       10 ACH-TOT-COUNT        PIC Z(3)9.
+                       10 FILLER               PIC X(12) VALUE SPACES.
+                       10 ACH-TOT-NET          PIC Z(6)9.99.
+
+               01 TOTAL-ACH-NET              PIC 9(8)V99 VALUE ZEROS.
+               01 TOTAL-ACH-RECORDS           PIC 9(4) VALUE ZEROS.
+
+               01 GL-HEADING-LINE            PIC X(100) VALUE
+                   'RECORD_TYPE,CODE,GROSS,TAX,HEALTH,UNION,AMOUNT'.
+               01 GL-DET-LINE                PIC X(100) VALUE SPACES.
+               01 GL-REC-TYPE                PIC X(10) VALUE SPACES.
+               01 GL-CODE                    PIC X(10) VALUE SPACES.
+               01 GL-GROSS-ED                PIC 9(7).99.
+               01 GL-TAX-ED                  PIC 9(7).99.
+               01 GL-HEALTH-ED                PIC 9(7).99.
+               01 GL-UNION-ED                 PIC 9(7).99.
+               01 GL-NET-ED                   PIC 9(7).99.
+               01 WS-GL-PTR                   PIC 9(3) VALUE 1.
+
+               01 WS-CKPT-STATUS             PIC X(2) VALUE SPACES.
+               01 WS-CKPT-DEPT-CODE           PIC X(4) VALUE SPACES.
+               01 WS-CKPT-EMP-NUM             PIC 9(9) VALUE ZEROS.
+               01 WS-CKPT-LOADED              PIC X(1) VALUE 'N'.
+      *            WS-IS-RESTART is decided once (file-open mode,
+      *            heading skip) and never changes during the run;
+      *            WS-RESTART-PENDING/WS-REPLAY-RECORD track where we
+      *            are in the replay window as records stream by.
+               01 WS-IS-RESTART               PIC X(1) VALUE 'N'.
+               01 WS-RESTART-PENDING          PIC X(1) VALUE 'N'.
+               01 WS-CKPT-KEY-FOUND           PIC X(1) VALUE 'N'.
+               01 WS-VERIFY-EOF               PIC X(1) VALUE 'N'.
+               01 WS-FOUND-RECORD             PIC X(1) VALUE 'N'.
+               01 WS-REPLAY-RECORD            PIC X(1) VALUE 'N'.
+
+               01 WS-CURRENT-DEPT             PIC X(4) VALUE SPACES.
+               01 WS-DEPT-GROSS               PIC 9(7)V99 VALUE ZEROS.
+               01 WS-DEPT-TAX                 PIC 9(7)V99 VALUE ZEROS.
+               01 WS-DEPT-HEALTH              PIC 9(7)V99 VALUE ZEROS.
+               01 WS-DEPT-UNION               PIC 9(7)V99 VALUE ZEROS.
+               01 WS-DEPT-NET                 PIC 9(7)V99 VALUE ZEROS.
+
+               01 WS-MASTER-STATUS          PIC X(2) VALUE SPACES.
+               01 MASTER-EOF                 PIC X(1) VALUE 'N'.
+               01 WS-RUN-YEAR                PIC 9(4) VALUE ZEROS.
+               01 WS-RUN-QUARTER              PIC 9(1) VALUE ZEROS.
+               01 WS-QTR-SUB                  PIC 9(1) VALUE ZEROS.
+               01 QTR-COMPANY-WAGES          PIC 9(7)V99 VALUE ZEROS.
+               01 QTR-COMPANY-TAX            PIC 9(7)V99 VALUE ZEROS.
+               01 QTR-COMPANY-HEALTH         PIC 9(7)V99 VALUE ZEROS.
 
-               01 TOTAL-GROSS              PIC 9(5)V99 VALUE ZEROS.
-               01 TOTAL-NET                PIC 9(5)V99 VALUE ZEROS.
+               01 WS-MASTER-COUNT             PIC 9(3) VALUE ZEROS.
+               01 WS-MT-FOUND                 PIC X(1) VALUE 'N'.
+               01 WS-MT-SUB                    PIC 9(3) VALUE ZEROS.
+               01 MASTER-TABLE.
+                   05 MASTER-ENTRY OCCURS 500 TIMES
+                           INDEXED BY MT-IDX.
+                       10 MT-NUMBER            PIC 9(9).
+                       10 MT-NAME               PIC X(13).
+                       10 MT-YEAR                PIC 9(4).
+                       10 MT-YTD-GROSS          PIC 9(7)V99.
+                       10 MT-YTD-TAX            PIC 9(7)V99.
+                       10 MT-YTD-HEALTH         PIC 9(7)V99.
+                       10 MT-YTD-UNION          PIC 9(7)V99.
+                       10 MT-YTD-NET            PIC 9(7)V99.
+                       10 MT-QTR-GROSS  PIC 9(6)V99 OCCURS 4 TIMES.
+                       10 MT-QTR-TAX    PIC 9(6)V99 OCCURS 4 TIMES.
+                       10 MT-QTR-HEALTH PIC 9(6)V99 OCCURS 4 TIMES.
+
+               01 EXCEPTION-OUT.
+                   05 EXCEPTION-HEADING-TITLE.
+                       10 FILLER       PIC X(6) VALUE SPACES.
+                       10 FILLER       PIC X(14) VALUE 'PAYROLL EXCEPT'.
+                       10 FILLER       PIC X(14) VALUE 'ION REPORT    '.
+
+                   05 EXCEPTION-HEADING-LINE.
+                       10 FILLER       PIC X(9) VALUE 'EMPLOYEE#'.
+                       10 FILLER       PIC X(5) VALUE SPACES.
+                       10 FILLER       PIC X(13) VALUE 'EMPLOYEE NAME'.
+                       10 FILLER       PIC X(3) VALUE SPACES.
+                       10 FILLER       PIC X(6) VALUE 'REASON'.
+
+                   05 EXCEPTION-DET-LINE.
+                       10 EXC-EMPLOYEE-NUM     PIC 9(9).
+                       10 FILLER               PIC X(5) VALUE SPACES.
+                       10 EXC-EMPLOYEE-NAME    PIC X(13).
+                       10 FILLER               PIC X(3) VALUE SPACES.
+                       10 EXC-REASON           PIC X(150).
+
+                   05 EXCEPTION-TOTAL-LINE.
+                       10 FILLER       PIC X(4) VALUE SPACES.
+                       10 FILLER       PIC X(18)
+                               VALUE 'TOTAL EXCEPTIONS: '.
+                       10 EXC-TOTAL-OUT PIC Z(3)9.
+
+               01 MAX-REASONABLE-PAYRATE   PIC 9(2)V99 VALUE 75.00.
+               01 MAX-REASONABLE-HOURS     PIC 9(2)V99 VALUE 80.00.
+               01 WS-PE-BAD-RATE           PIC X(1) VALUE 'N'.
+               01 WS-PE-BAD-HOURS          PIC X(1) VALUE 'N'.
+
+               01 WS-RECORD-VALID          PIC X(1) VALUE 'Y'.
+               01 WS-EXC-REASON            PIC X(150) VALUE SPACES.
+               01 WS-EXC-PTR               PIC 9(3) VALUE 1.
+               01 TOTAL-EXCEPTION-RECORDS  PIC 9(5) VALUE ZERO.
+
+               01 SEEN-EMPLOYEE-NUMBERS.
+                   05 SEEN-EMP-NUM OCCURS 500 TIMES
+                           INDEXED BY SEEN-IDX
+                           PIC 9(9) VALUE ZEROS.
+               01 WS-SEEN-COUNT            PIC 9(4) VALUE ZEROS.
+               01 WS-DUPLICATE-FOUND       PIC X(1) VALUE 'N'.
+
+               01 FED-WITHHOLDING-ALLOW    PIC 9(3)V99 VALUE 75.00.
+
+               01 FED-TAX-TABLE.
+                   05 FED-TAX-BRACKET OCCURS 8 TIMES
+                           INDEXED BY FTB-IDX.
+                       10 FTB-FILING-STATUS    PIC X(1).
+                       10 FTB-LOW-WAGE         PIC 9(3)V99.
+                       10 FTB-BASE-TAX         PIC 9(3)V99.
+                       10 FTB-RATE             PIC V999.
+
+               01 TAXABLE-WAGES             PIC 9(5)V99 VALUE ZEROS.
+               01 WS-FTB-SUB                PIC 9(2) VALUE ZEROS.
+
+               01 UNION-RATE-TABLE.
+                   05 UNION-RATE-ENTRY OCCURS 5 TIMES
+                           INDEXED BY URT-IDX.
+                       10 URT-LOCAL-CODE       PIC X(4).
+                       10 URT-DUES-TYPE        PIC X(1).
+                       10 URT-FLAT-AMOUNT      PIC 9(3)V99.
+                       10 URT-PERCENT          PIC V999.
+
+               01 WS-URT-SUB                PIC 9(2) VALUE ZEROS.
+               01 WS-URT-FOUND               PIC X(1) VALUE 'N'.
+
+               01 EMP-GROSS                PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-TAX                  PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-HEALTH               PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-UNION                PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-NET                  PIC 9(5)V99 VALUE ZEROS.
+
+               01 EMP-PAY-REG              PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-PAY-OT               PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-PAY-VAC              PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-PAY-SICK             PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-PAY-BON              PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-PAY-OTH              PIC 9(5)V99 VALUE ZEROS.
+               01 WS-PE-AMOUNT             PIC 9(5)V99 VALUE ZEROS.
+
+               01 EMP-VOL-DED              PIC 9(5)V99 VALUE ZEROS.
+               01 WS-VD-AMOUNT             PIC 9(5)V99 VALUE ZEROS.
+               01 EMP-VD-AMOUNTS.
+                   05 EMP-VD-AMOUNT OCCURS 10 TIMES
+                           PIC 9(5)V99 VALUE ZEROS.
+
+               01 TOTAL-GROSS              PIC 9(7)V99 VALUE ZEROS.
+               01 TOTAL-NET                PIC 9(7)V99 VALUE ZEROS.
+               01 TOTAL-TAX                PIC 9(7)V99 VALUE ZEROS.
+               01 TOTAL-HEALTH             PIC 9(7)V99 VALUE ZEROS.
+               01 TOTAL-UNION              PIC 9(7)V99 VALUE ZEROS.
+               01 TOTAL-VOLDED             PIC 9(7)V99 VALUE ZEROS.
                01 TOTAL-PAY-RECORDS        PIC 9(5) VALUE ZERO.
                01 TOTAL-REGISTER-RECORDS   PIC 9(5) VALUE ZERO.
+
+               01 WS-DGT-COUNT             PIC 9(3) VALUE ZEROS.
+               01 WS-DGT-SUB               PIC 9(3) VALUE ZEROS.
+               01 WS-DGT-SLOT-OK           PIC X(1) VALUE 'Y'.
+               01 DEPT-GL-TABLE.
+                   05 DEPT-GL-ENTRY OCCURS 20 TIMES
+                           INDEXED BY DGT-IDX.
+                       10 DGT-DEPT-CODE    PIC X(4).
+                       10 DGT-GROSS        PIC 9(7)V99.
+                       10 DGT-TAX          PIC 9(7)V99.
+                       10 DGT-HEALTH       PIC 9(7)V99.
+                       10 DGT-UNION        PIC 9(7)V99.
+                       10 DGT-NET          PIC 9(7)V99.
+
+               01 WS-VGT-COUNT             PIC 9(3) VALUE ZEROS.
+               01 WS-VGT-SUB               PIC 9(3) VALUE ZEROS.
+               01 WS-VGT-SLOT-OK           PIC X(1) VALUE 'Y'.
+               01 VOLDED-GL-TABLE.
+                   05 VOLDED-GL-ENTRY OCCURS 10 TIMES
+                           INDEXED BY VGT-IDX.
+                       10 VGT-CODE         PIC X(4).
+                       10 VGT-AMOUNT       PIC 9(7)V99.
                01 EOF                      PIC A(1).
 
        PROCEDURE DIVISION.
@@ -120,40 +517,476 @@
                STOP RUN.
 
            0100-INITIALIZE.
+               PERFORM 0150-LOAD-FED-TAX-TABLE.
+               PERFORM 0150-LOAD-UNION-RATE-TABLE.
                PERFORM 0200-OPEN-FILES.
                PERFORM 0200-READ-RECORD.
 
+           0150-LOAD-UNION-RATE-TABLE.
+               MOVE 'L100' TO URT-LOCAL-CODE(1).
+               MOVE 'F' TO URT-DUES-TYPE(1).
+               MOVE 025.00 TO URT-FLAT-AMOUNT(1).
+               MOVE .000 TO URT-PERCENT(1).
+
+               MOVE 'L200' TO URT-LOCAL-CODE(2).
+               MOVE 'F' TO URT-DUES-TYPE(2).
+               MOVE 032.50 TO URT-FLAT-AMOUNT(2).
+               MOVE .000 TO URT-PERCENT(2).
+
+               MOVE 'L300' TO URT-LOCAL-CODE(3).
+               MOVE 'P' TO URT-DUES-TYPE(3).
+               MOVE 000.00 TO URT-FLAT-AMOUNT(3).
+               MOVE .015 TO URT-PERCENT(3).
+
+               MOVE 'L400' TO URT-LOCAL-CODE(4).
+               MOVE 'P' TO URT-DUES-TYPE(4).
+               MOVE 000.00 TO URT-FLAT-AMOUNT(4).
+               MOVE .020 TO URT-PERCENT(4).
+
+               MOVE 'L500' TO URT-LOCAL-CODE(5).
+               MOVE 'F' TO URT-DUES-TYPE(5).
+               MOVE 020.00 TO URT-FLAT-AMOUNT(5).
+               MOVE .000 TO URT-PERCENT(5).
+
+           0150-LOAD-FED-TAX-TABLE.
+               MOVE 'S' TO FTB-FILING-STATUS(1).
+               MOVE 000.00 TO FTB-LOW-WAGE(1).
+               MOVE 000.00 TO FTB-BASE-TAX(1).
+               MOVE .100 TO FTB-RATE(1).
+
+               MOVE 'S' TO FTB-FILING-STATUS(2).
+               MOVE 100.00 TO FTB-LOW-WAGE(2).
+               MOVE 010.00 TO FTB-BASE-TAX(2).
+               MOVE .120 TO FTB-RATE(2).
+
+               MOVE 'S' TO FTB-FILING-STATUS(3).
+               MOVE 300.00 TO FTB-LOW-WAGE(3).
+               MOVE 034.00 TO FTB-BASE-TAX(3).
+               MOVE .220 TO FTB-RATE(3).
+
+               MOVE 'S' TO FTB-FILING-STATUS(4).
+               MOVE 600.00 TO FTB-LOW-WAGE(4).
+               MOVE 100.00 TO FTB-BASE-TAX(4).
+               MOVE .240 TO FTB-RATE(4).
+
+               MOVE 'M' TO FTB-FILING-STATUS(5).
+               MOVE 000.00 TO FTB-LOW-WAGE(5).
+               MOVE 000.00 TO FTB-BASE-TAX(5).
+               MOVE .080 TO FTB-RATE(5).
+
+               MOVE 'M' TO FTB-FILING-STATUS(6).
+               MOVE 150.00 TO FTB-LOW-WAGE(6).
+               MOVE 012.00 TO FTB-BASE-TAX(6).
+               MOVE .100 TO FTB-RATE(6).
+
+               MOVE 'M' TO FTB-FILING-STATUS(7).
+               MOVE 400.00 TO FTB-LOW-WAGE(7).
+               MOVE 037.00 TO FTB-BASE-TAX(7).
+               MOVE .200 TO FTB-RATE(7).
+
+               MOVE 'M' TO FTB-FILING-STATUS(8).
+               MOVE 700.00 TO FTB-LOW-WAGE(8).
+               MOVE 097.00 TO FTB-BASE-TAX(8).
+               MOVE .220 TO FTB-RATE(8).
+
            0100-PROCESS.
-               PERFORM 0200-WRITE-REG-HEADING.
+      *        On a genuine restart these headings are already present
+      *        in the EXTEND-opened files from the prior (crashed) run.
+      *        WS-IS-RESTART is fixed for the whole run (set once in
+      *        0235-VERIFY-CHECKPOINT-KEY), unlike WS-REPLAY-RECORD
+      *        below which the priming read may already have changed.
+               IF WS-IS-RESTART = 'N'
+                   PERFORM 0200-WRITE-EXC-HEADING
+                   PERFORM 0200-WRITE-REG-HEADING
+                   PERFORM 0200-WRITE-ACH-HEADING
+               END-IF.
                PERFORM 0200-WRITE-DETAIL-REGISTER UNTIL EOF = 'Y'.
+               PERFORM 0297-WRITE-FINAL-DEPT-TOTAL.
+               PERFORM 0200-WRITE-EXC-SUMMARY.
                PERFORM 0200-WRITE-SUMMARY.
+               PERFORM 0200-WRITE-ACH-SUMMARY.
+               PERFORM 0600-WRITE-QUARTERLY-REPORT.
+               PERFORM 0700-WRITE-GL-EXTRACT.
+               PERFORM 0220-SAVE-MASTER.
+               PERFORM 0275-CLEAR-CHECKPOINT.
 
            0100-CLOSE.
-               CLOSE PAYROLL-FILE.
+               CLOSE SORTED-PAYROLL-FILE.
                CLOSE REGISTER-FILE.
                CLOSE SUMMARY-FILE.
+               CLOSE EXCEPTION-FILE.
+               CLOSE QUARTERLY-FILE.
+               CLOSE ACH-FILE.
+               CLOSE GL-FILE.
 
            0200-OPEN-FILES.
-               OPEN INPUT PAYROLL-FILE.
-               OPEN OUTPUT REGISTER-FILE.
+               PERFORM 0205-SORT-PAYROLL-FILE.
+               PERFORM 0230-LOAD-CHECKPOINT.
+               OPEN INPUT SORTED-PAYROLL-FILE.
+               PERFORM 0235-VERIFY-CHECKPOINT-KEY.
+
+      *        A restart must not re-truncate the detail files the
+      *        prior (crashed) run already wrote to - append instead.
+      *        WS-IS-RESTART is only 'Y' once 0235 has confirmed the
+      *        checkpoint key is actually present in this run's sorted
+      *        file, so a stale/corrupt checkpoint can never suppress
+      *        the register while the files are truncated and rebuilt
+      *        from scratch instead.
+               IF WS-IS-RESTART = 'Y'
+                   OPEN EXTEND REGISTER-FILE
+                   OPEN EXTEND EXCEPTION-FILE
+                   OPEN EXTEND ACH-FILE
+               ELSE
+                   OPEN OUTPUT REGISTER-FILE
+                   OPEN OUTPUT EXCEPTION-FILE
+                   OPEN OUTPUT ACH-FILE
+               END-IF.
+
+      *        SUMMARY/QUARTERLY/GL are rewritten whole from totals
+      *        rebuilt by replaying the full file every run, so OUTPUT
+      *        (truncate) is always correct for these.
                OPEN OUTPUT SUMMARY-FILE.
+               OPEN OUTPUT QUARTERLY-FILE.
+               OPEN OUTPUT GL-FILE.
+               PERFORM 0210-LOAD-MASTER.
+
+           0205-SORT-PAYROLL-FILE.
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SRT-DEPT-CODE
+                   ON ASCENDING KEY SRT-EMPLOYEE-NUMBER
+                   USING PAYROLL-FILE
+                   GIVING SORTED-PAYROLL-FILE.
+
+           0230-LOAD-CHECKPOINT.
+               MOVE SPACES TO WS-CKPT-DEPT-CODE.
+               MOVE ZEROS TO WS-CKPT-EMP-NUM.
+               MOVE 'N' TO WS-CKPT-LOADED.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           IF CKPT-EMPLOYEE-NUMBER NOT = ZEROS
+                               MOVE CKPT-DEPT-CODE TO WS-CKPT-DEPT-CODE
+                               MOVE CKPT-EMPLOYEE-NUMBER
+                                   TO WS-CKPT-EMP-NUM
+                               MOVE 'Y' TO WS-CKPT-LOADED
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+      *        Confirm the checkpointed DEPT-CODE/EMPLOYEE-NUMBER is
+      *        actually present in THIS run's freshly re-sorted file
+      *        before trusting it - EMPFILE2.TXT grows between runs,
+      *        and a key that can't be found (stale/corrupt checkpoint)
+      *        must never be allowed to silently mark every record as
+      *        already-replayed and suppress the whole register.
+           0235-VERIFY-CHECKPOINT-KEY.
+               MOVE 'N' TO WS-IS-RESTART.
+               MOVE 'N' TO WS-RESTART-PENDING.
+               IF WS-CKPT-LOADED = 'Y'
+                   MOVE 'N' TO WS-CKPT-KEY-FOUND
+                   MOVE 'N' TO WS-VERIFY-EOF
+                   PERFORM UNTIL WS-VERIFY-EOF = 'Y'
+                           OR WS-CKPT-KEY-FOUND = 'Y'
+                       READ SORTED-PAYROLL-FILE
+                           AT END
+                               MOVE 'Y' TO WS-VERIFY-EOF
+                           NOT AT END
+                               MOVE SORTED-PAYROLL-RECORD
+                                   TO PAYROLL-RECORD
+                               IF DEPT-CODE = WS-CKPT-DEPT-CODE
+                                       AND EMPLOYEE-NUMBER =
+                                           WS-CKPT-EMP-NUM
+                                   MOVE 'Y' TO WS-CKPT-KEY-FOUND
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE SORTED-PAYROLL-FILE
+                   OPEN INPUT SORTED-PAYROLL-FILE
+                   IF WS-CKPT-KEY-FOUND = 'Y'
+                       MOVE 'Y' TO WS-IS-RESTART
+                       MOVE 'Y' TO WS-RESTART-PENDING
+                   END-IF
+               END-IF.
+
+           0270-WRITE-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE DEPT-CODE TO CKPT-DEPT-CODE.
+               MOVE EMPLOYEE-NUMBER TO CKPT-EMPLOYEE-NUMBER.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+
+           0275-CLEAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE SPACES TO CKPT-DEPT-CODE.
+               MOVE ZEROS TO CKPT-EMPLOYEE-NUMBER.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+
+           0210-LOAD-MASTER.
+               MOVE ZEROS TO WS-MASTER-COUNT.
+               OPEN INPUT EMPLOYEE-MASTER.
+               IF WS-MASTER-STATUS = '00'
+                   MOVE 'N' TO MASTER-EOF
+                   PERFORM UNTIL MASTER-EOF = 'Y'
+                       READ EMPLOYEE-MASTER
+                           AT END
+                               MOVE 'Y' TO MASTER-EOF
+                           NOT AT END
+                               PERFORM 0215-LOAD-MASTER-ENTRY
+                       END-READ
+                   END-PERFORM
+                   CLOSE EMPLOYEE-MASTER
+               END-IF.
+
+           0215-LOAD-MASTER-ENTRY.
+               IF WS-MASTER-COUNT < 500
+                   ADD 1 TO WS-MASTER-COUNT
+                   SET MT-IDX TO WS-MASTER-COUNT
+                   MOVE EMPLOYEE-MASTER-RECORD TO MASTER-ENTRY(MT-IDX)
+               END-IF.
+
+           0220-SAVE-MASTER.
+               OPEN OUTPUT EMPLOYEE-MASTER.
+               PERFORM VARYING MT-IDX FROM 1 BY 1
+                       UNTIL MT-IDX > WS-MASTER-COUNT
+                   MOVE MASTER-ENTRY(MT-IDX) TO EMPLOYEE-MASTER-RECORD
+                   WRITE EMPLOYEE-MASTER-RECORD
+               END-PERFORM.
+               CLOSE EMPLOYEE-MASTER.
 
            0200-READ-RECORD.
-               READ PAYROLL-FILE
-                   AT END MOVE 'Y' TO EOF
+      *        A restart must replay every record up to and including
+      *        the checkpointed one through validation and the
+      *        calculation/accumulation paragraphs (so rebuilt totals
+      *        are correct), but must not re-emit detail lines already
+      *        written before the crash - WS-REPLAY-RECORD marks which
+      *        case this is for everything downstream. WS-RESTART-
+      *        PENDING drops to 'N' as soon as the checkpointed
+      *        DEPT-CODE/EMPLOYEE-NUMBER itself is consumed, so the
+      *        very next record (the first one not yet physically
+      *        written) is the first to be treated as fresh.
+               READ SORTED-PAYROLL-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
                    NOT AT END
-                       ADD 1 TO TOTAL-PAY-RECORDS
+                       MOVE SORTED-PAYROLL-RECORD TO PAYROLL-RECORD
+                       IF WS-RESTART-PENDING = 'Y'
+                           MOVE 'Y' TO WS-REPLAY-RECORD
+                           IF DEPT-CODE = WS-CKPT-DEPT-CODE
+                                   AND EMPLOYEE-NUMBER =
+                                       WS-CKPT-EMP-NUM
+                               MOVE 'N' TO WS-RESTART-PENDING
+                           END-IF
+                       ELSE
+                           MOVE 'N' TO WS-REPLAY-RECORD
+                       END-IF
+                       PERFORM 0250-VALIDATE-RECORD
                END-READ.
 
+           0250-VALIDATE-RECORD.
+               MOVE 'Y' TO WS-RECORD-VALID.
+               MOVE SPACES TO WS-EXC-REASON.
+               MOVE 1 TO WS-EXC-PTR.
+
+               IF EMPLOYEE-NUMBER = ZEROS
+                   STRING 'ZERO EMPLOYEE NUMBER; ' DELIMITED BY SIZE
+                       INTO WS-EXC-REASON WITH POINTER WS-EXC-PTR
+                   MOVE 'N' TO WS-RECORD-VALID
+               END-IF.
+
+               PERFORM 0255-CHECK-DUPLICATE.
+               IF WS-DUPLICATE-FOUND = 'Y'
+                   STRING 'DUPLICATE EMPLOYEE NUMBER; '
+                           DELIMITED BY SIZE
+                       INTO WS-EXC-REASON WITH POINTER WS-EXC-PTR
+                   MOVE 'N' TO WS-RECORD-VALID
+               END-IF.
+
+               MOVE 'N' TO WS-PE-BAD-RATE.
+               MOVE 'N' TO WS-PE-BAD-HOURS.
+               PERFORM VARYING PE-IDX FROM 1 BY 1 UNTIL PE-IDX > 5
+                   IF PAY-TYPE-CODE(PE-IDX) NOT = SPACES
+                       IF PAY-RATE(PE-IDX) = ZEROS
+                               OR PAY-RATE(PE-IDX) >
+                                   MAX-REASONABLE-PAYRATE
+                           MOVE 'Y' TO WS-PE-BAD-RATE
+                       END-IF
+                       IF PAY-HOURS(PE-IDX) > MAX-REASONABLE-HOURS
+                           MOVE 'Y' TO WS-PE-BAD-HOURS
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+               IF WS-PE-BAD-RATE = 'Y'
+                   STRING 'INVALID PAYRATE; ' DELIMITED BY SIZE
+                       INTO WS-EXC-REASON WITH POINTER WS-EXC-PTR
+                   MOVE 'N' TO WS-RECORD-VALID
+               END-IF.
+
+               IF WS-PE-BAD-HOURS = 'Y'
+                   STRING 'HOURS OVER CEILING; ' DELIMITED BY SIZE
+                       INTO WS-EXC-REASON WITH POINTER WS-EXC-PTR
+                   MOVE 'N' TO WS-RECORD-VALID
+               END-IF.
+
+               IF IS_UNIONMEMBER NOT = 'U' AND IS_UNIONMEMBER NOT = 'N'
+                   STRING 'INVALID UNION MEMBER CODE; '
+                           DELIMITED BY SIZE
+                       INTO WS-EXC-REASON WITH POINTER WS-EXC-PTR
+                   MOVE 'N' TO WS-RECORD-VALID
+               END-IF.
+
+      *        0500-CALC-UNION silently leaves EMP-UNION at ZEROS when
+      *        a union member's local code isn't in UNION-RATE-TABLE -
+      *        without this check a union member would pay $0 dues
+      *        with no visibility, the same class of silent
+      *        mis-calculation the FILING-STATUS check below prevents.
+               IF IS_UNIONMEMBER = 'U'
+                   MOVE 'N' TO WS-URT-FOUND
+                   PERFORM VARYING URT-IDX FROM 1 BY 1
+                           UNTIL URT-IDX > 5
+                       IF URT-LOCAL-CODE(URT-IDX) = UNION-LOCAL-CODE
+                           MOVE 'Y' TO WS-URT-FOUND
+                       END-IF
+                   END-PERFORM
+                   IF WS-URT-FOUND = 'N'
+                       STRING 'INVALID UNION LOCAL CODE; '
+                               DELIMITED BY SIZE
+                           INTO WS-EXC-REASON WITH POINTER WS-EXC-PTR
+                       MOVE 'N' TO WS-RECORD-VALID
+                   END-IF
+               END-IF.
+
+      *        0500-CALC-TAX only has brackets for 'S'/'M'; without
+      *        this check a bad filing-status code silently falls
+      *        through to the lowest single-filer bracket instead of
+      *        being flagged, the same class of silent mis-withholding
+      *        req 000 was written to eliminate.
+               IF FILING-STATUS NOT = 'S' AND FILING-STATUS NOT = 'M'
+                   STRING 'INVALID FILING STATUS; '
+                           DELIMITED BY SIZE
+                       INTO WS-EXC-REASON WITH POINTER WS-EXC-PTR
+                   MOVE 'N' TO WS-RECORD-VALID
+               END-IF.
+
+               IF WS-RECORD-VALID = 'Y'
+                   ADD 1 TO TOTAL-PAY-RECORDS
+               ELSE
+                   ADD 1 TO TOTAL-EXCEPTION-RECORDS
+                   IF WS-REPLAY-RECORD = 'N'
+                       PERFORM 0260-WRITE-EXCEPTION
+                   END-IF
+               END-IF.
+
+           0255-CHECK-DUPLICATE.
+               MOVE 'N' TO WS-DUPLICATE-FOUND.
+               IF EMPLOYEE-NUMBER NOT = ZEROS
+                   PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                           UNTIL SEEN-IDX > WS-SEEN-COUNT
+                       IF SEEN-EMP-NUM(SEEN-IDX) = EMPLOYEE-NUMBER
+                           MOVE 'Y' TO WS-DUPLICATE-FOUND
+                       END-IF
+                   END-PERFORM
+                   IF WS-DUPLICATE-FOUND = 'N'
+                           AND WS-SEEN-COUNT < 500
+                       ADD 1 TO WS-SEEN-COUNT
+                       SET SEEN-IDX TO WS-SEEN-COUNT
+                       MOVE EMPLOYEE-NUMBER TO SEEN-EMP-NUM(SEEN-IDX)
+                   END-IF
+               END-IF.
+
+           0260-WRITE-EXCEPTION.
+               MOVE EMPLOYEE-NUMBER TO EXC-EMPLOYEE-NUM.
+               MOVE EMPLOYEE-LASTNAME TO EXC-EMPLOYEE-NAME.
+               MOVE WS-EXC-REASON TO EXC-REASON.
+               WRITE PAYROLL-EXCEPTION FROM EXCEPTION-DET-LINE.
+
+           0200-WRITE-EXC-HEADING.
+               WRITE PAYROLL-EXCEPTION FROM EXCEPTION-HEADING-TITLE.
+               WRITE PAYROLL-EXCEPTION FROM EXCEPTION-HEADING-LINE.
+
+           0200-WRITE-EXC-SUMMARY.
+               MOVE TOTAL-EXCEPTION-RECORDS TO EXC-TOTAL-OUT.
+               WRITE PAYROLL-EXCEPTION FROM EXCEPTION-TOTAL-LINE.
+
            0200-WRITE-REG-HEADING.
                WRITE PAYROLL-REGISTER FROM REGISTER-HEADING-TITLE.
                WRITE PAYROLL-REGISTER FROM REGISTER-HEADING-LINE.
 
+           0200-WRITE-ACH-HEADING.
+               WRITE ACH-LINE FROM ACH-HEADING-LINE.
+
+           0200-WRITE-ACH-SUMMARY.
+               MOVE TOTAL-ACH-RECORDS TO ACH-TOT-COUNT.
+               MOVE TOTAL-ACH-NET TO ACH-TOT-NET.
+               WRITE ACH-LINE FROM ACH-TOTAL-LINE.
+
+      *        Checkpoint after every record that actually gets a
+      *        physical write this run (register+ACH for a valid
+      *        record, the exception line for an invalid one) - not
+      *        just every 25th - so the checkpoint key always matches
+      *        exactly what has been written to disk. A wider interval
+      *        leaves a window of already-written-but-not-yet-
+      *        checkpointed records that would be duplicated on a
+      *        crash/restart inside that window.
            0200-WRITE-DETAIL-REGISTER.
-               PERFORM 0300-PROCESS-CALC.
-               PERFORM 0300-WRITE-RECORD.
+               IF WS-RECORD-VALID = 'Y'
+                   PERFORM 0290-CHECK-DEPT-BREAK
+                   PERFORM 0300-PROCESS-CALC
+                   IF WS-REPLAY-RECORD = 'N'
+                       PERFORM 0300-WRITE-RECORD
+                       PERFORM 0300-WRITE-ACH-RECORD
+                   END-IF
+               END-IF.
+               IF WS-REPLAY-RECORD = 'N'
+                   PERFORM 0270-WRITE-CHECKPOINT
+               END-IF.
                PERFORM 0200-READ-RECORD.
 
+      *        Department state (WS-CURRENT-DEPT, the WS-DEPT-* running
+      *        sums reset in 0295) must stay synchronized across replay
+      *        and fresh records alike; only the actual WRITEs are
+      *        gated, so a department spanning the checkpoint boundary
+      *        still gets exactly one correct DEPT TOTAL line, emitted
+      *        at the right point.
+           0290-CHECK-DEPT-BREAK.
+               IF DEPT-CODE NOT = WS-CURRENT-DEPT
+                   IF WS-CURRENT-DEPT NOT = SPACES
+                       PERFORM 0295-WRITE-DEPT-TOTAL
+                   END-IF
+                   MOVE DEPT-CODE TO WS-CURRENT-DEPT
+                   IF WS-REPLAY-RECORD = 'N'
+                       PERFORM 0296-WRITE-DEPT-HEADING
+                   END-IF
+               END-IF.
+
+           0295-WRITE-DEPT-TOTAL.
+               MOVE WS-DEPT-GROSS TO DEPT-TOT-GROSS.
+               MOVE WS-DEPT-TAX TO DEPT-TOT-TAX.
+               MOVE WS-DEPT-HEALTH TO DEPT-TOT-HEALTH.
+               MOVE WS-DEPT-UNION TO DEPT-TOT-UNION.
+               MOVE WS-DEPT-NET TO DEPT-TOT-NET.
+               IF WS-REPLAY-RECORD = 'N'
+                   WRITE PAYROLL-REGISTER FROM DEPT-TOTAL-LINE
+               END-IF.
+               MOVE ZEROS TO WS-DEPT-GROSS.
+               MOVE ZEROS TO WS-DEPT-TAX.
+               MOVE ZEROS TO WS-DEPT-HEALTH.
+               MOVE ZEROS TO WS-DEPT-UNION.
+               MOVE ZEROS TO WS-DEPT-NET.
+
+           0296-WRITE-DEPT-HEADING.
+               MOVE DEPT-CODE TO DEPT-HDR-CODE.
+               WRITE PAYROLL-REGISTER FROM DEPT-HEADING-LINE.
+               WRITE PAYROLL-REGISTER FROM REGISTER-HEADING-LINE.
+
+           0297-WRITE-FINAL-DEPT-TOTAL.
+               IF WS-CURRENT-DEPT NOT = SPACES
+                   PERFORM 0295-WRITE-DEPT-TOTAL
+               END-IF.
+
            0200-WRITE-SUMMARY.
                MOVE TOTAL-GROSS TO TGROSS-OUT.
                MOVE TOTAL-NET TO TNET-OUT.
@@ -166,10 +999,24 @@
                WRITE PAYROLL-SUMMARY FROM
                    SUMMARY-TOTAL-REGISTER-RECORDS.
 
+      *        Runs for every valid record, replay or fresh, so the
+      *        department/GL/ACH accumulators and YTD master are always
+      *        rebuilt correctly from the whole file regardless of
+      *        where a restart resumes from.
            0300-PROCESS-CALC.
                PERFORM 0400-CALC-REGISTER.
                PERFORM 0400-CALC-SUMMARY.
 
+               ADD EMP-GROSS TO WS-DEPT-GROSS.
+               ADD EMP-TAX TO WS-DEPT-TAX.
+               ADD EMP-HEALTH TO WS-DEPT-HEALTH.
+               ADD EMP-UNION TO WS-DEPT-UNION.
+               ADD EMP-NET TO WS-DEPT-NET.
+
+               PERFORM 0470-UPDATE-GL-TOTALS.
+               PERFORM 0480-ACCUM-ACH-TOTALS.
+               ADD 1 TO TOTAL-REGISTER-RECORDS.
+
            0300-WRITE-RECORD.
                MOVE EMPLOYEE-INITIAL TO EMPLOYEEINITIAL.
                MOVE EMPLOYEE-LASTNAME TO EMPLOYEELASTNAME.
@@ -180,43 +1027,324 @@
                MOVE EMP-NET TO NET-PAY.
 
                WRITE PAYROLL-REGISTER FROM REGISTER-DET-LINE.
-               ADD 1 TO TOTAL-REGISTER-RECORDS.
+
+               MOVE EMP-PAY-REG TO PT-REG-AMT.
+               MOVE EMP-PAY-OT TO PT-OT-AMT.
+               MOVE EMP-PAY-VAC TO PT-VAC-AMT.
+               MOVE EMP-PAY-SICK TO PT-SICK-AMT.
+               MOVE EMP-PAY-BON TO PT-BON-AMT.
+               MOVE EMP-PAY-OTH TO PT-OTH-AMT.
+               WRITE PAYROLL-REGISTER FROM PAYTYPE-DET-LINE.
+
+               PERFORM VARYING VD-IDX FROM 1 BY 1 UNTIL VD-IDX > 10
+                   IF VD-CODE(VD-IDX) NOT = SPACES
+                       MOVE VD-CODE(VD-IDX) TO VD-OUT-CODE
+                       MOVE EMP-VD-AMOUNT(VD-IDX) TO VD-OUT-AMT
+                       WRITE PAYROLL-REGISTER FROM VOLDED-DET-LINE
+                   END-IF
+               END-PERFORM.
+
+           0470-UPDATE-GL-TOTALS.
+               ADD EMP-TAX TO TOTAL-TAX.
+               ADD EMP-HEALTH TO TOTAL-HEALTH.
+               ADD EMP-UNION TO TOTAL-UNION.
+               ADD EMP-VOL-DED TO TOTAL-VOLDED.
+
+               MOVE ZEROS TO WS-DGT-SUB.
+               MOVE 'Y' TO WS-DGT-SLOT-OK.
+               PERFORM VARYING DGT-IDX FROM 1 BY 1
+                       UNTIL DGT-IDX > WS-DGT-COUNT
+                   IF DGT-DEPT-CODE(DGT-IDX) = DEPT-CODE
+                       SET WS-DGT-SUB TO DGT-IDX
+                   END-IF
+               END-PERFORM.
+               IF WS-DGT-SUB = ZEROS
+                   IF WS-DGT-COUNT < 20
+                       ADD 1 TO WS-DGT-COUNT
+                       SET DGT-IDX TO WS-DGT-COUNT
+                       MOVE DEPT-CODE TO DGT-DEPT-CODE(DGT-IDX)
+                       MOVE ZEROS TO DGT-GROSS(DGT-IDX)
+                       MOVE ZEROS TO DGT-TAX(DGT-IDX)
+                       MOVE ZEROS TO DGT-HEALTH(DGT-IDX)
+                       MOVE ZEROS TO DGT-UNION(DGT-IDX)
+                       MOVE ZEROS TO DGT-NET(DGT-IDX)
+                   ELSE
+                       MOVE 'N' TO WS-DGT-SLOT-OK
+                   END-IF
+               ELSE
+                   SET DGT-IDX TO WS-DGT-SUB
+               END-IF.
+               IF WS-DGT-SLOT-OK = 'Y'
+                   ADD EMP-GROSS TO DGT-GROSS(DGT-IDX)
+                   ADD EMP-TAX TO DGT-TAX(DGT-IDX)
+                   ADD EMP-HEALTH TO DGT-HEALTH(DGT-IDX)
+                   ADD EMP-UNION TO DGT-UNION(DGT-IDX)
+                   ADD EMP-NET TO DGT-NET(DGT-IDX)
+               END-IF.
+
+               PERFORM VARYING VD-IDX FROM 1 BY 1 UNTIL VD-IDX > 10
+                   IF VD-CODE(VD-IDX) NOT = SPACES
+                       MOVE ZEROS TO WS-VGT-SUB
+                       MOVE 'Y' TO WS-VGT-SLOT-OK
+                       PERFORM VARYING VGT-IDX FROM 1 BY 1
+                               UNTIL VGT-IDX > WS-VGT-COUNT
+                           IF VGT-CODE(VGT-IDX) = VD-CODE(VD-IDX)
+                               SET WS-VGT-SUB TO VGT-IDX
+                           END-IF
+                       END-PERFORM
+                       IF WS-VGT-SUB = ZEROS
+                           IF WS-VGT-COUNT < 10
+                               ADD 1 TO WS-VGT-COUNT
+                               SET VGT-IDX TO WS-VGT-COUNT
+                               MOVE VD-CODE(VD-IDX) TO VGT-CODE(VGT-IDX)
+                               MOVE ZEROS TO VGT-AMOUNT(VGT-IDX)
+                           ELSE
+                               MOVE 'N' TO WS-VGT-SLOT-OK
+                           END-IF
+                       ELSE
+                           SET VGT-IDX TO WS-VGT-SUB
+                       END-IF
+                       IF WS-VGT-SLOT-OK = 'Y'
+                           ADD EMP-VD-AMOUNT(VD-IDX)
+                               TO VGT-AMOUNT(VGT-IDX)
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+      *        Not every employee is enrolled in direct deposit - skip
+      *        employees with no bank data instead of sending a
+      *        routing number of all zeros / a blank account to the
+      *        bank.
+           0300-WRITE-ACH-RECORD.
+               IF BANK-ROUTING-NUMBER NOT = ZEROS
+                       AND BANK-ACCOUNT-NUMBER NOT = SPACES
+                   MOVE EMPLOYEE-NUMBER TO ACH-DET-EMPNUM
+                   MOVE BANK-ROUTING-NUMBER TO ACH-DET-ROUTING
+                   MOVE BANK-ACCOUNT-NUMBER TO ACH-DET-ACCOUNT
+                   IF BANK-ACCOUNT-TYPE = 'S'
+                       MOVE 'SAVG' TO ACH-DET-ACCT-TYPE
+                   ELSE
+                       MOVE 'CHKG' TO ACH-DET-ACCT-TYPE
+                   END-IF
+                   MOVE EMP-NET TO ACH-DET-NET
+                   WRITE ACH-LINE FROM ACH-DET-LINE
+               END-IF.
+
+           0480-ACCUM-ACH-TOTALS.
+               IF BANK-ROUTING-NUMBER NOT = ZEROS
+                       AND BANK-ACCOUNT-NUMBER NOT = SPACES
+                   ADD EMP-NET TO TOTAL-ACH-NET
+                   ADD 1 TO TOTAL-ACH-RECORDS
+               END-IF.
 
            0400-CALC-REGISTER.
                PERFORM 0500-CALC-GROSS.
                PERFORM 0500-CALC-TAX.
                PERFORM 0500-CALC-HEALTH.
                PERFORM 0500-CALC-UNION.
+               PERFORM 0500-CALC-VOLDED.
                PERFORM 0500-CALC-NET.
 
            0400-CALC-SUMMARY.
                PERFORM 0500-CALC-TGROSS.
                PERFORM 0500-CALC-TNET.
+               PERFORM 0450-UPDATE-MASTER.
 
-           0500-CALC-GROSS.
-               IF HOURS-WORKED > 40
-                   COMPUTE
-                       EMP-GROSS = HOURLY-PAYRATE *
-                           (HOURS-WORKED - 40) * 1.5
+           0450-UPDATE-MASTER.
+               IF WS-RUN-YEAR = ZEROS
+                   MOVE PP-YEAR TO WS-RUN-YEAR
+                   MOVE PP-QUARTER TO WS-RUN-QUARTER
+               END-IF.
+
+               MOVE 'N' TO WS-MT-FOUND.
+               PERFORM VARYING MT-IDX FROM 1 BY 1
+                       UNTIL MT-IDX > WS-MASTER-COUNT
+                   IF MT-NUMBER(MT-IDX) = EMPLOYEE-NUMBER
+                       SET WS-MT-SUB TO MT-IDX
+                       MOVE 'Y' TO WS-MT-FOUND
+                   END-IF
+               END-PERFORM.
+
+               IF WS-MT-FOUND = 'Y'
+                   PERFORM 0460-ADD-TO-MASTER-RECORD
                ELSE
-                   COMPUTE
-                       EMP-GROSS = HOURLY-PAYRATE * HOURS-WORKED.
+                   IF WS-MASTER-COUNT < 500
+                       PERFORM 0455-CREATE-MASTER-RECORD
+                   END-IF
+               END-IF.
+
+           0455-CREATE-MASTER-RECORD.
+               ADD 1 TO WS-MASTER-COUNT.
+               MOVE WS-MASTER-COUNT TO WS-MT-SUB.
+               SET MT-IDX TO WS-MT-SUB.
+               MOVE EMPLOYEE-NUMBER TO MT-NUMBER(MT-IDX).
+               MOVE EMPLOYEE-LASTNAME TO MT-NAME(MT-IDX).
+               MOVE PP-YEAR TO MT-YEAR(MT-IDX).
+               MOVE ZEROS TO MT-YTD-GROSS(MT-IDX).
+               MOVE ZEROS TO MT-YTD-TAX(MT-IDX).
+               MOVE ZEROS TO MT-YTD-HEALTH(MT-IDX).
+               MOVE ZEROS TO MT-YTD-UNION(MT-IDX).
+               MOVE ZEROS TO MT-YTD-NET(MT-IDX).
+               MOVE ZEROS TO MT-QTR-GROSS(MT-IDX 1)
+                             MT-QTR-GROSS(MT-IDX 2)
+                             MT-QTR-GROSS(MT-IDX 3)
+                             MT-QTR-GROSS(MT-IDX 4).
+               MOVE ZEROS TO MT-QTR-TAX(MT-IDX 1)
+                             MT-QTR-TAX(MT-IDX 2)
+                             MT-QTR-TAX(MT-IDX 3)
+                             MT-QTR-TAX(MT-IDX 4).
+               MOVE ZEROS TO MT-QTR-HEALTH(MT-IDX 1)
+                             MT-QTR-HEALTH(MT-IDX 2)
+                             MT-QTR-HEALTH(MT-IDX 3)
+                             MT-QTR-HEALTH(MT-IDX 4).
+               PERFORM 0465-ACCUM-MASTER-AMOUNTS.
+
+           0460-ADD-TO-MASTER-RECORD.
+               SET MT-IDX TO WS-MT-SUB.
+               PERFORM 0465-ACCUM-MASTER-AMOUNTS.
+
+      *        An existing master record carries over from whatever
+      *        year it was last updated in - once the incoming record's
+      *        PP-YEAR moves past MT-YEAR, YTD and all four quarters
+      *        must restart from zero for this employee, or "year to
+      *        date" keeps accumulating across every year the program
+      *        is ever run.
+           0465-ACCUM-MASTER-AMOUNTS.
+               IF PP-YEAR NOT = MT-YEAR(MT-IDX)
+                   MOVE PP-YEAR TO MT-YEAR(MT-IDX)
+                   MOVE ZEROS TO MT-YTD-GROSS(MT-IDX)
+                   MOVE ZEROS TO MT-YTD-TAX(MT-IDX)
+                   MOVE ZEROS TO MT-YTD-HEALTH(MT-IDX)
+                   MOVE ZEROS TO MT-YTD-UNION(MT-IDX)
+                   MOVE ZEROS TO MT-YTD-NET(MT-IDX)
+                   MOVE ZEROS TO MT-QTR-GROSS(MT-IDX 1)
+                                 MT-QTR-GROSS(MT-IDX 2)
+                                 MT-QTR-GROSS(MT-IDX 3)
+                                 MT-QTR-GROSS(MT-IDX 4)
+                   MOVE ZEROS TO MT-QTR-TAX(MT-IDX 1)
+                                 MT-QTR-TAX(MT-IDX 2)
+                                 MT-QTR-TAX(MT-IDX 3)
+                                 MT-QTR-TAX(MT-IDX 4)
+                   MOVE ZEROS TO MT-QTR-HEALTH(MT-IDX 1)
+                                 MT-QTR-HEALTH(MT-IDX 2)
+                                 MT-QTR-HEALTH(MT-IDX 3)
+                                 MT-QTR-HEALTH(MT-IDX 4)
+               END-IF.
+               MOVE PP-QUARTER TO WS-QTR-SUB.
+               ADD EMP-GROSS TO MT-YTD-GROSS(MT-IDX).
+               ADD EMP-TAX TO MT-YTD-TAX(MT-IDX).
+               ADD EMP-HEALTH TO MT-YTD-HEALTH(MT-IDX).
+               ADD EMP-UNION TO MT-YTD-UNION(MT-IDX).
+               ADD EMP-NET TO MT-YTD-NET(MT-IDX).
+               ADD EMP-GROSS TO MT-QTR-GROSS(MT-IDX WS-QTR-SUB).
+               ADD EMP-TAX TO MT-QTR-TAX(MT-IDX WS-QTR-SUB).
+               ADD EMP-HEALTH TO MT-QTR-HEALTH(MT-IDX WS-QTR-SUB).
+
+           0500-CALC-GROSS.
+               MOVE ZEROS TO EMP-GROSS.
+               MOVE ZEROS TO EMP-PAY-REG.
+               MOVE ZEROS TO EMP-PAY-OT.
+               MOVE ZEROS TO EMP-PAY-VAC.
+               MOVE ZEROS TO EMP-PAY-SICK.
+               MOVE ZEROS TO EMP-PAY-BON.
+               MOVE ZEROS TO EMP-PAY-OTH.
+               PERFORM VARYING PE-IDX FROM 1 BY 1 UNTIL PE-IDX > 5
+                   IF PAY-TYPE-CODE(PE-IDX) = 'OT'
+                       COMPUTE WS-PE-AMOUNT =
+                           PAY-RATE(PE-IDX) * PAY-HOURS(PE-IDX) * 1.5
+                       ADD WS-PE-AMOUNT TO EMP-PAY-OT
+                       ADD WS-PE-AMOUNT TO EMP-GROSS
+                   ELSE
+                       IF PAY-TYPE-CODE(PE-IDX) NOT = SPACES
+                           COMPUTE WS-PE-AMOUNT =
+                               PAY-RATE(PE-IDX) * PAY-HOURS(PE-IDX)
+                           ADD WS-PE-AMOUNT TO EMP-GROSS
+                           EVALUATE PAY-TYPE-CODE(PE-IDX)
+                               WHEN 'REG'
+                                   ADD WS-PE-AMOUNT TO EMP-PAY-REG
+                               WHEN 'VAC'
+                                   ADD WS-PE-AMOUNT TO EMP-PAY-VAC
+                               WHEN 'SIC'
+                                   ADD WS-PE-AMOUNT TO EMP-PAY-SICK
+                               WHEN 'BON'
+                                   ADD WS-PE-AMOUNT TO EMP-PAY-BON
+                               WHEN OTHER
+      *                            Unrecognized pay-type codes still
+      *                            count toward gross (above) but must
+      *                            also land in a visible bucket so the
+      *                            printed breakdown always reconciles
+      *                            with GROSSPAY.
+                                   ADD WS-PE-AMOUNT TO EMP-PAY-OTH
+                           END-EVALUATE
+                       END-IF
+                   END-IF
+               END-PERFORM.
 
            0500-CALC-TAX.
-               COMPUTE EMP-TAX = EMP-GROSS * 0.20.
+               COMPUTE TAXABLE-WAGES =
+                   EMP-GROSS - (W4-ALLOWANCES * FED-WITHHOLDING-ALLOW)
+               ON SIZE ERROR
+                   MOVE ZEROS TO TAXABLE-WAGES
+               END-COMPUTE.
+
+               MOVE 1 TO WS-FTB-SUB.
+               PERFORM VARYING FTB-IDX FROM 1 BY 1
+                       UNTIL FTB-IDX > 8
+                   IF FTB-FILING-STATUS(FTB-IDX) = FILING-STATUS
+                           AND FTB-LOW-WAGE(FTB-IDX) <= TAXABLE-WAGES
+                       SET WS-FTB-SUB TO FTB-IDX
+                   END-IF
+               END-PERFORM.
+
+               COMPUTE EMP-TAX ROUNDED =
+                   FTB-BASE-TAX(WS-FTB-SUB) +
+                   ((TAXABLE-WAGES - FTB-LOW-WAGE(WS-FTB-SUB)) *
+                       FTB-RATE(WS-FTB-SUB)).
 
            0500-CALC-HEALTH.
                COMPUTE EMP-HEALTH = EMP-GROSS * 0.02.
 
            0500-CALC-UNION.
+               MOVE ZEROS TO EMP-UNION.
                IF IS_UNIONMEMBER = 'U'
-                   COMPUTE EMP-UNION = 20.0
-               ELSE
-                   COMPUTE EMP-UNION = 0.
+                   MOVE 'N' TO WS-URT-FOUND
+                   PERFORM VARYING URT-IDX FROM 1 BY 1
+                           UNTIL URT-IDX > 5
+                       IF URT-LOCAL-CODE(URT-IDX) = UNION-LOCAL-CODE
+                           MOVE URT-IDX TO WS-URT-SUB
+                           MOVE 'Y' TO WS-URT-FOUND
+                       END-IF
+                   END-PERFORM
+                   IF WS-URT-FOUND = 'Y'
+                       IF URT-DUES-TYPE(WS-URT-SUB) = 'F'
+                           MOVE URT-FLAT-AMOUNT(WS-URT-SUB) TO EMP-UNION
+                       ELSE
+                           COMPUTE EMP-UNION ROUNDED =
+                               EMP-GROSS * URT-PERCENT(WS-URT-SUB)
+                       END-IF
+                   END-IF
+               END-IF.
+
+           0500-CALC-VOLDED.
+               MOVE ZEROS TO EMP-VOL-DED.
+               MOVE ZEROS TO EMP-VD-AMOUNTS.
+               PERFORM VARYING VD-IDX FROM 1 BY 1 UNTIL VD-IDX > 10
+                   IF VD-CODE(VD-IDX) NOT = SPACES
+                       IF VD-TYPE(VD-IDX) = 'F'
+                           MOVE VD-FLAT-AMOUNT(VD-IDX) TO WS-VD-AMOUNT
+                       ELSE
+                           COMPUTE WS-VD-AMOUNT ROUNDED =
+                               EMP-GROSS * VD-PERCENT(VD-IDX)
+                       END-IF
+                       MOVE WS-VD-AMOUNT TO EMP-VD-AMOUNT(VD-IDX)
+                       ADD WS-VD-AMOUNT TO EMP-VOL-DED
+                   END-IF
+               END-PERFORM.
 
            0500-CALC-NET.
                COMPUTE EMP-NET =
-                   EMP-GROSS - (EMP-TAX + EMP-HEALTH + EMP-UNION).
+                   EMP-GROSS -
+                       (EMP-TAX + EMP-HEALTH + EMP-UNION + EMP-VOL-DED).
 
            0500-CALC-TGROSS.
                COMPUTE TOTAL-GROSS = TOTAL-GROSS + EMP-GROSS.
@@ -224,4 +1352,97 @@
            0500-CALC-TNET.
                COMPUTE TOTAL-NET = TOTAL-NET + EMP-NET.
 
+           0600-WRITE-QUARTERLY-REPORT.
+               IF WS-RUN-YEAR NOT = ZEROS
+                   MOVE ZEROS TO QTR-COMPANY-WAGES
+                   MOVE ZEROS TO QTR-COMPANY-TAX
+                   MOVE ZEROS TO QTR-COMPANY-HEALTH
+
+                   MOVE WS-RUN-QUARTER TO QTR-PERIOD-QUARTER
+                   MOVE WS-RUN-YEAR TO QTR-PERIOD-YEAR
+                   WRITE QUARTERLY-941-LINE FROM QTR-HEADING-TITLE
+                   WRITE QUARTERLY-941-LINE FROM QTR-HEADING-PERIOD
+                   WRITE QUARTERLY-941-LINE FROM QTR-HEADING-LINE
+
+                   PERFORM VARYING MT-IDX FROM 1 BY 1
+                           UNTIL MT-IDX > WS-MASTER-COUNT
+                       PERFORM 0650-WRITE-QTR-DETAIL
+                   END-PERFORM
+
+                   MOVE QTR-COMPANY-WAGES TO QTR-TOT-WAGES
+                   MOVE QTR-COMPANY-TAX TO QTR-TOT-TAX
+                   MOVE QTR-COMPANY-HEALTH TO QTR-TOT-HEALTH
+                   WRITE QUARTERLY-941-LINE FROM QTR-TOTAL-LINE
+               END-IF.
+
+           0650-WRITE-QTR-DETAIL.
+               MOVE WS-RUN-QUARTER TO WS-QTR-SUB.
+               MOVE MT-NAME(MT-IDX) TO QTR-DET-NAME.
+               MOVE MT-QTR-GROSS(MT-IDX WS-QTR-SUB) TO QTR-DET-WAGES.
+               MOVE MT-QTR-TAX(MT-IDX WS-QTR-SUB) TO QTR-DET-TAX.
+               MOVE MT-QTR-HEALTH(MT-IDX WS-QTR-SUB) TO QTR-DET-HEALTH.
+               WRITE QUARTERLY-941-LINE FROM QTR-DET-LINE.
+
+               ADD MT-QTR-GROSS(MT-IDX WS-QTR-SUB) TO QTR-COMPANY-WAGES.
+               ADD MT-QTR-TAX(MT-IDX WS-QTR-SUB) TO QTR-COMPANY-TAX.
+               ADD MT-QTR-HEALTH(MT-IDX WS-QTR-SUB)
+                   TO QTR-COMPANY-HEALTH.
+
+           0700-WRITE-GL-EXTRACT.
+               WRITE GL-LINE FROM GL-HEADING-LINE.
+
+               MOVE 'TOTAL' TO GL-REC-TYPE.
+               MOVE 'ALL' TO GL-CODE.
+               MOVE TOTAL-GROSS TO GL-GROSS-ED.
+               MOVE TOTAL-TAX TO GL-TAX-ED.
+               MOVE TOTAL-HEALTH TO GL-HEALTH-ED.
+               MOVE TOTAL-UNION TO GL-UNION-ED.
+               MOVE TOTAL-NET TO GL-NET-ED.
+               PERFORM 0710-BUILD-GL-ROW.
+
+               PERFORM VARYING DGT-IDX FROM 1 BY 1
+                       UNTIL DGT-IDX > WS-DGT-COUNT
+                   MOVE 'DEPT' TO GL-REC-TYPE
+                   MOVE DGT-DEPT-CODE(DGT-IDX) TO GL-CODE
+                   MOVE DGT-GROSS(DGT-IDX) TO GL-GROSS-ED
+                   MOVE DGT-TAX(DGT-IDX) TO GL-TAX-ED
+                   MOVE DGT-HEALTH(DGT-IDX) TO GL-HEALTH-ED
+                   MOVE DGT-UNION(DGT-IDX) TO GL-UNION-ED
+                   MOVE DGT-NET(DGT-IDX) TO GL-NET-ED
+                   PERFORM 0710-BUILD-GL-ROW
+               END-PERFORM.
+
+               PERFORM VARYING VGT-IDX FROM 1 BY 1
+                       UNTIL VGT-IDX > WS-VGT-COUNT
+                   MOVE 'DEDUCTION' TO GL-REC-TYPE
+                   MOVE VGT-CODE(VGT-IDX) TO GL-CODE
+                   MOVE ZEROS TO GL-GROSS-ED
+                   MOVE ZEROS TO GL-TAX-ED
+                   MOVE ZEROS TO GL-HEALTH-ED
+                   MOVE ZEROS TO GL-UNION-ED
+                   MOVE VGT-AMOUNT(VGT-IDX) TO GL-NET-ED
+                   PERFORM 0710-BUILD-GL-ROW
+               END-PERFORM.
+
+           0710-BUILD-GL-ROW.
+               MOVE SPACES TO GL-DET-LINE.
+               MOVE 1 TO WS-GL-PTR.
+               STRING FUNCTION TRIM(GL-REC-TYPE) DELIMITED BY SPACE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(GL-CODE) DELIMITED BY SPACE
+                       ',' DELIMITED BY SIZE
+                       GL-GROSS-ED DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       GL-TAX-ED DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       GL-HEALTH-ED DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       GL-UNION-ED DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       GL-NET-ED DELIMITED BY SIZE
+                   INTO GL-DET-LINE
+                   WITH POINTER WS-GL-PTR
+               END-STRING.
+               WRITE GL-LINE FROM GL-DET-LINE.
+
        END PROGRAM PROJECT2.
